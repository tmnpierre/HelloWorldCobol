@@ -0,0 +1,12 @@
+      *    Interface requete/reponse pour l'appel au service externe de
+      *    validation de noms (annuaire entreprise noms/identifiants).
+      *    Utilisee par CALL 'NAMEVAL' (cf. NameVal.cbl) depuis la
+      *    boucle principale de HELLOWRD.
+       01 NAME-VALIDATION-REQUEST.
+           05 NVR-NAME               PIC A(50).
+
+       01 NAME-VALIDATION-RESPONSE.
+           05 NVR-VALID-FLAG         PIC X(01).
+              88 NVR-NAME-VALID        VALUE "Y".
+              88 NVR-NAME-INVALID      VALUE "N".
+           05 NVR-CANONICAL-NAME     PIC A(50).
