@@ -0,0 +1,13 @@
+      *    Enregistrement du fichier permanent des personnes saluees
+      *    (GREETED-MASTER), cle par nom en majuscules : une ligne par
+      *    personne distincte, avec la date de premiere et de derniere
+      *    salutation et le nombre total de salutations. Fichier
+      *    sequentiel charge en table memoire au demarrage, mis a jour
+      *    en memoire a chaque salutation, et reecrit en totalite en
+      *    fin de programme (cf. LOAD-GREETED-MASTER et
+      *    REWRITE-GREETED-MASTER), comme CUSTOMER-MASTER.
+       01 GREETED-MASTER-RECORD.
+           05 GM-NAME               PIC A(50).
+           05 GM-FIRST-SEEN-DATE    PIC 9(8).
+           05 GM-LAST-SEEN-DATE     PIC 9(8).
+           05 GM-GREET-COUNT        PIC 9(6).
