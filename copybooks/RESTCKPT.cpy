@@ -0,0 +1,8 @@
+      *    Enregistrement de checkpoint/restart pour les traitements
+      *    batch de longue duree (HelloWrdBatch). Contient le nombre
+      *    d'enregistrements NAMES-IN deja traites et la cle (nom) du
+      *    dernier enregistrement traite, afin de pouvoir repositionner
+      *    le fichier d'entree et reprendre sans tout retraiter.
+       01 RESTART-RECORD.
+           05 RST-LAST-COUNT        PIC 9(6).
+           05 RST-LAST-KEY          PIC A(50).
