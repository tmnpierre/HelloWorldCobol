@@ -0,0 +1,6 @@
+      *    Enregistrement d'entree pour le traitement de masse des
+      *    salutations (fichier NAMES-IN), de la meme forme que la
+      *    saisie console USER-INPUT du programme interactif.
+       01 NAMES-IN-RECORD.
+           05 NI-NAME              PIC A(50).
+           05 NI-LOCALE-CODE       PIC X(02).
