@@ -1,33 +1,46 @@
       *    *************************************************************
       *    Programme COBOL d'interaction continue avec l'utilisateur
-      *    
-      *    Ce programme illustre les fonctionnalités de base de la 
-      *    programmation COBOL en interagissant avec l'utilisateur via  
-      *    la console. Il démontre l'utilisation des instructions 
-      *    DISPLAY, ACCEPT, et des structures de contrôle comme les  
-      *    boucles et les conditions pour gérer les entrées utilisateur 
+      *
+      *    Ce programme illustre les fonctionnalités de base de la
+      *    programmation COBOL en interagissant avec l'utilisateur via
+      *    la console. Il démontre l'utilisation des instructions
+      *    DISPLAY, ACCEPT, et des structures de contrôle comme les
+      *    boucles et les conditions pour gérer les entrées utilisateur
       *    et contrôler le flux d'exécution du programme.
-      *    
+      *
       *    Voici un aperçu des fonctionnalités implémentées :
-      *    
-      *    1. Affichage d'un message de salutation initial 
+      *
+      *    1. Affichage d'un message de salutation initial
       *       ("Bonjour COBOL!") dès l'exécution du programme.
       *    2. Saisie d'un nom par l'utilisateur, suivi de la
       *       transformation de cette entrée en majuscules, illustrant
       *        la manipulation de données de type chaîne.
-      *    3. Affichage d'un message de salutation personnalisé avec le 
+      *    3. Affichage d'un message de salutation personnalisé avec le
       *       nom saisi, démontrant l'interaction utilisateur-programme.
-      *    4. Option pour l'utilisateur de quitter le programme en 
-      *       saisissant "EXIT", ce qui montre l'utilisation de 
+      *    4. Option pour l'utilisateur de quitter le programme en
+      *       saisissant "EXIT", ce qui montre l'utilisation de
       *       conditions pour contrôler le flux du programme.
       *    5. Répétition des étapes 2 à 4 indéfiniment, créant un cycle
-      *       d'interaction continue, jusqu'à ce que l'utilisateur 
-      *       décide de quitter, mettant en œuvre des boucles pour le 
+      *       d'interaction continue, jusqu'à ce que l'utilisateur
+      *       décide de quitter, mettant en œuvre des boucles pour le
       *       contrôle de flux.
-      *    
-      *    Ce programme sert d'exemple introductif aux concepts de base 
-      *    de la programmation COBOL, en mettant en évidence 
-      *    l'importance des interactions utilisateur dans le 
+      *    6. Chaque passage de boucle est tracé dans un journal
+      *       d'audit séquentiel (GREETLOG) pour permettre de répondre
+      *       aux questions du support : qui a utilisé le programme,
+      *       quand, et avec quel nom.
+      *    7. Un code locale (FR, EN, ES) saisi avec le nom pilote la
+      *       langue du message de salutation (cf. copybooks GREETIN
+      *       et LOCTAB).
+      *    8. Le nom saisi est soumis à un service externe de
+      *       validation de noms (sous-programme NAMEVAL, annuaire
+      *       entreprise) avant la salutation ; quand le service
+      *       confirme le nom et renvoie une orthographe canonique,
+      *       c'est cette orthographe qui apparaît dans le message de
+      *       salutation (cf. copybook NAMEVAL).
+      *
+      *    Ce programme sert d'exemple introductif aux concepts de base
+      *    de la programmation COBOL, en mettant en évidence
+      *    l'importance des interactions utilisateur dans le
       *    développement de logiciels.
       *    *************************************************************
 
@@ -36,44 +49,581 @@
        PROGRAM-ID. hellowrd.
        AUTHOR. pierre.
 
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+      *    Classe de caractères acceptés pour un nom : lettres, espace,
+      *    trait d'union et apostrophe.
+           CLASS NAME-CHARACTERS IS "A" THRU "Z" "a" THRU "z"
+               " " "-" "'".
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Journal d'audit : une ligne par passage dans la boucle
+      *    principale (qui a tourné le programme, quand, quel nom).
+           SELECT GREETLOG-FILE ASSIGN TO "GREETLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GREETLOG-STATUS.
+
+      *    Rapport de statistiques de fin de session, produit quand
+      *    l'utilisateur quitte le programme.
+           SELECT SUMMARY-RPT-FILE ASSIGN TO "SUMMARYRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *    Fichier client, chargé en table mémoire au démarrage et
+      *    consulté par recherche sur le nom pour rattacher la
+      *    salutation à un client connu.
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO "CUSTMAS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CUSTMAS-STATUS.
+
+      *    Fichier permanent des personnes saluées (GREETED-MASTER) :
+      *    une ligne par personne distincte, conservée d'une exécution
+      *    à l'autre. Chargé en table mémoire au démarrage, mis à jour
+      *    à chaque salutation, et réécrit en totalité en fin de
+      *    programme (même technique que CUSTOMER-MASTER, ce
+      *    GnuCOBOL ne supportant pas ORGANIZATION INDEXED).
+           SELECT GREETED-MASTER-FILE ASSIGN TO "GREETMAS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GREETMAS-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  GREETLOG-FILE.
+           COPY GREETLOG.
+
+       FD  CUSTOMER-MASTER-FILE.
+           COPY CUSTMAS.
+
+       FD  GREETED-MASTER-FILE.
+           COPY GREETMAS.
+
+       FD  SUMMARY-RPT-FILE.
+           COPY GREETSUM.
+
        WORKING-STORAGE SECTION.
-      *    Déclare une variable pour stocker l'entrée utilisateur,
-      *    capable de contenir jusqu'à 50 caractères alphanumériques.
-       01 USER-INPUT PIC A(50).
-          88 EXIT-LOOP VALUE "EXIT". 
-      *    Utilisation de la valeur spéciale "EXIT" pour contrôler la
-      *    boucle
+      *    Entrée de l'utilisateur : nom et code locale (cf. GREETIN),
+      *    remplaçant l'ancien USER-INPUT à plat. La valeur spéciale
+      *    "EXIT" saisie dans GI-NAME contrôle la boucle (88
+      *    GI-EXIT-REQUESTED, définie dans la copybook).
+       COPY GREETIN.
+
+      *    Table de correspondance code locale -> texte de salutation.
+       COPY LOCTAB.
+       01 WS-GREETING-TEXT PIC X(10) VALUE "Bonjour".
+
+      *    Statut de GREETLOG-FILE : permet de detecter le cas ou le
+      *    journal d'audit n'existe pas encore (statut "35") afin de
+      *    le creer (OPEN OUTPUT) au lieu de faire planter le
+      *    programme, tout en l'ouvrant normalement en EXTEND (append)
+      *    les fois suivantes pour que l'historique s'accumule.
+       01 WS-GREETLOG-STATUS PIC X(02) VALUE SPACES.
+       01 WS-GREETLOG-EOF-SWITCH PIC X(01) VALUE "N".
+          88 GREETLOG-EOF VALUE "Y".
+
+      *    Table mémoire du fichier client, chargée une fois au
+      *    démarrage et consultée par recherche sur le nom.
+      *    WS-CUSTMAS-STATUS permet de détecter l'absence du fichier
+      *    (statut "35") au premier démarrage, auquel cas la table
+      *    reste simplement vide au lieu de provoquer une erreur
+      *    fatale à l'OPEN (même principe que CHECK-FOR-RESTART dans
+      *    HELLOWRDBATCH pour RESTART-FILE).
+       01 WS-CUSTMAS-STATUS PIC X(02) VALUE SPACES.
+       01 WS-CUSTMAS-EOF-SWITCH PIC X(01) VALUE "N".
+          88 CUSTMAS-EOF VALUE "Y".
+
+      *    Signale que CUSTOMER-MASTER contient plus d'entrées que la
+      *    table mémoire (1000) ne peut en recevoir : les entrées au
+      *    delà de la limite sont invisibles à LOOKUP-CUSTOMER, ce qui
+      *    doit être signalé plutôt que de laisser croire que la
+      *    recherche porte sur le fichier entier.
+       01 WS-CUSTMAS-OVERFLOW-SWITCH PIC X(01) VALUE "N".
+          88 CUSTMAS-TABLE-OVERFLOW VALUE "Y".
+
+       01 WS-CUSTOMER-TABLE.
+          05 WS-CUSTOMER-COUNT PIC 9(4) VALUE ZERO.
+          05 WS-CUSTOMER-ENTRY OCCURS 1000 TIMES
+                INDEXED BY WS-CUST-IDX.
+             10 WS-CUST-NAME     PIC A(50).
+             10 WS-CUST-NUMBER   PIC 9(8).
+             10 WS-CUST-STATUS   PIC X(01).
+
+       01 WS-CUSTOMER-FOUND-SWITCH PIC X(01).
+          88 CUSTOMER-FOUND VALUE "Y".
+          88 CUSTOMER-NOT-FOUND VALUE "N".
+       01 WS-CUSTOMER-SUFFIX PIC X(40) VALUE SPACES.
+
+      *    Interface requête/réponse vers le service externe de
+      *    validation de noms (sous-programme NAMEVAL), et nom à
+      *    utiliser dans le message de salutation : l'orthographe
+      *    canonique renvoyée par le service quand il reconnaît le
+      *    nom, sinon la saisie telle que validée localement.
+       COPY NAMEVAL.
+       01 WS-GREETING-NAME PIC A(50).
+
+      *    Table mémoire du fichier permanent des personnes saluées
+      *    (GREETED-MASTER), chargée au démarrage, mise à jour à
+      *    chaque salutation et réécrite en totalité en fin de
+      *    programme. Alimente l'historique consulté par le
+      *    petit programme de consultation GREETINQ.
+      *    WS-GREETMAS-STATUS permet de détecter l'absence du fichier
+      *    (statut "35") lors du tout premier passage : GREETED-MASTER
+      *    n'a alors encore aucun historique, donc la table reste
+      *    vide au lieu de provoquer une erreur fatale à l'OPEN.
+       01 WS-GREETMAS-STATUS PIC X(02) VALUE SPACES.
+       01 WS-GREETMAS-EOF-SWITCH PIC X(01) VALUE "N".
+          88 GREETMAS-EOF VALUE "Y".
+
+      *    Signale que GREETED-MASTER (au chargement) ou la session en
+      *    cours (au fil des nouvelles personnes saluées) dépasse la
+      *    capacité de la table mémoire (1000) : dans ce cas,
+      *    REWRITE-GREETED-MASTER n'écrase PAS le fichier, pour éviter
+      *    de tronquer silencieusement l'historique existant.
+       01 WS-GREETMAS-OVERFLOW-SWITCH PIC X(01) VALUE "N".
+          88 GREETMAS-TABLE-OVERFLOW VALUE "Y".
+
+       01 WS-GREETED-TABLE.
+          05 WS-GREETED-COUNT PIC 9(4) VALUE ZERO.
+          05 WS-GREETED-ENTRY OCCURS 1000 TIMES
+                INDEXED BY WS-GM-IDX.
+             10 WS-GM-NAME             PIC A(50).
+             10 WS-GM-FIRST-SEEN-DATE  PIC 9(8).
+             10 WS-GM-LAST-SEEN-DATE   PIC 9(8).
+             10 WS-GM-GREET-COUNT      PIC 9(6).
+
+       01 WS-GREETED-FOUND-SWITCH PIC X(01).
+          88 GREETED-NAME-FOUND VALUE "Y".
+
+      *    Indicateur de validité de la saisie : une entrée vide ou
+      *    contenant des caractères hors du jeu de caractères de noms
+      *    est rejetée et re-demandée avant de poursuivre.
+       01 WS-INPUT-STATUS PIC X(01) VALUE "N".
+          88 VALID-INPUT VALUE "Y".
+
+      *    Copie de l'entrée brute (avant mise en majuscules) pour le
+      *    journal d'audit.
+       01 WS-RAW-INPUT PIC A(50).
+
+      *    Identifiant de session et horodatage pour GREETLOG. A la
+      *    différence d'un numéro de ligne, WS-SESSION-ID identifie
+      *    l'exécution courante du programme (une valeur par lancement,
+      *    partagée par toutes les lignes qu'il écrit dans GREETLOG) :
+      *    il est déterminé une seule fois au démarrage par
+      *    DETERMINE-SESSION-ID, en relisant GREETLOG pour repartir
+      *    après le plus grand identifiant déjà utilisé, plutôt que
+      *    d'être remis à zéro (et donc réutilisé) à chaque lancement.
+       01 WS-SESSION-ID PIC 9(6) VALUE ZERO.
+       01 WS-CURRENT-TIMESTAMP PIC X(21).
+       01 WS-TIMESTAMP-FIELDS REDEFINES WS-CURRENT-TIMESTAMP.
+          05 WS-TS-DATE       PIC 9(8).
+          05 WS-TS-TIME       PIC 9(6).
+          05 FILLER           PIC X(07).
+
+      *    Statistiques de fin de session : volume total, horodatages
+      *    du premier et du dernier passage, et table des noms déjà
+      *    rencontrés (après mise en majuscules) pour le décompte des
+      *    noms distincts.
+       01 WS-TOTAL-PROCESSED PIC 9(6) VALUE ZERO.
+       01 WS-FIRST-TS-DATE PIC 9(8) VALUE ZERO.
+       01 WS-FIRST-TS-TIME PIC 9(6) VALUE ZERO.
+       01 WS-LAST-TS-DATE PIC 9(8) VALUE ZERO.
+       01 WS-LAST-TS-TIME PIC 9(6) VALUE ZERO.
+
+       01 WS-DISTINCT-NAMES.
+          05 WS-DISTINCT-COUNT PIC 9(4) VALUE ZERO.
+          05 WS-DISTINCT-TABLE OCCURS 500 TIMES
+                INDEXED BY WS-DISTINCT-IDX.
+             10 WS-DISTINCT-NAME PIC A(50).
+
+       01 WS-DISTINCT-FOUND-SWITCH PIC X(01).
+          88 DISTINCT-NAME-FOUND VALUE "Y".
+
+      *    Signale que la session a rencontré plus de 500 noms
+      *    distincts : SR-DISTINCT-COUNT plafonne alors à 500 au lieu
+      *    de refléter le vrai total, ce qui doit être signalé plutôt
+      *    que de produire un rapport qui semble complet sans l'être.
+       01 WS-DISTINCT-OVERFLOW-SWITCH PIC X(01) VALUE "N".
+          88 DISTINCT-TABLE-OVERFLOW VALUE "Y".
 
        PROCEDURE DIVISION.
       *    Affiche un message de salutation initial.
            DISPLAY "Bonjour COBOL!".
 
-      *    Démarre une boucle qui continue tant que l'utilisateur n'a 
-      *    pas saisi "EXIT".
-           PERFORM UNTIL EXIT-LOOP
+      *    Détermine l'identifiant de cette exécution avant d'écrire
+      *    quoi que ce soit dans GREETLOG (cf. DETERMINE-SESSION-ID).
+           PERFORM DETERMINE-SESSION-ID.
 
-      *    Invite l'utilisateur à saisir un nom.
-                DISPLAY "Entrez un nom (ou 'EXIT' pour quitter) : "
+      *    OPEN EXTEND (plutôt que OUTPUT) pour que le journal d'audit
+      *    s'accumule d'une exécution à l'autre au lieu d'être écrasé
+      *    à chaque lancement. Ce GnuCOBOL n'auto-crée pas le fichier
+      *    sur un EXTEND (statut "35" si GREETLOG n'existe pas encore) :
+      *    on bascule alors sur OPEN OUTPUT pour le créer une bonne
+      *    fois, au tout premier lancement seulement.
+           OPEN EXTEND GREETLOG-FILE
+           IF WS-GREETLOG-STATUS = "35"
+                OPEN OUTPUT GREETLOG-FILE
+           END-IF.
+           PERFORM LOAD-CUSTOMER-MASTER.
+           PERFORM LOAD-GREETED-MASTER.
 
-      *    Enregistre l'entrée utilisateur dans la variable USER-INPUT.
-                ACCEPT USER-INPUT
+      *    Démarre une boucle qui continue tant que l'utilisateur n'a
+      *    pas saisi "EXIT".
+           PERFORM UNTIL GI-EXIT-REQUESTED
 
-      *    Convertit l'entrée utilisateur en majuscules pour une 
-      *    comparaison uniforme.
-                MOVE FUNCTION UPPER-CASE(USER-INPUT) TO USER-INPUT
+      *    Demande un nom à l'utilisateur et le re-demande tant que la
+      *    saisie est vide ou invalide (cf. GET-VALID-INPUT).
+                PERFORM GET-VALID-INPUT
 
-      *    Vérifie si l'utilisateur a saisi "EXIT" (après conversion en 
+      *    Vérifie si l'utilisateur a saisi "EXIT" (après conversion en
       *    majuscules).
-                IF NOT EXIT-LOOP
+                IF NOT GI-EXIT-REQUESTED
+                    PERFORM WRITE-GREETLOG-RECORD
+                    PERFORM UPDATE-SESSION-STATISTICS
+                    PERFORM LOOKUP-CUSTOMER
+                    PERFORM CALL-NAME-VALIDATION-SERVICE
+                    PERFORM UPDATE-GREETED-MASTER
 
-      *    Affiche un message de salutation personnalisé avec l'entrée 
-      *    de l'utilisateur.
-                    DISPLAY "Bonjour ", USER-INPUT
+      *    Affiche un message de salutation personnalisé avec le nom
+      *    (orthographe canonique si le service de validation a
+      *    reconnu le nom, sinon la saisie validée localement), dans
+      *    la langue correspondant au code locale, complété par les
+      *    informations client trouvées (ou un indicateur
+      *    "non enregistré" si le nom ne correspond à aucun client).
+                    DISPLAY FUNCTION TRIM(WS-GREETING-TEXT) " "
+                        FUNCTION TRIM(WS-GREETING-NAME) " "
+                        FUNCTION TRIM(WS-CUSTOMER-SUFFIX)
                 END-IF
 
       *    Fin de la boucle PERFORM.
            END-PERFORM.
 
+           CLOSE GREETLOG-FILE.
+           PERFORM WRITE-SESSION-SUMMARY.
+           PERFORM REWRITE-GREETED-MASTER.
+
       *    Termine l'exécution du programme.
-           STOP RUN.
\ No newline at end of file
+           STOP RUN.
+
+      *    Demande un nom à l'utilisateur et rejette toute saisie vide
+      *    ou contenant des caractères hors du jeu de noms autorisé,
+      *    en réaffichant l'invite avec un message d'erreur au lieu de
+      *    laisser passer une saisie invalide vers la salutation.
+       GET-VALID-INPUT.
+           MOVE "N" TO WS-INPUT-STATUS
+           PERFORM UNTIL VALID-INPUT OR GI-EXIT-REQUESTED
+                DISPLAY "Entrez un nom (ou 'EXIT' pour quitter) : "
+                ACCEPT GI-NAME
+
+      *    Conserve l'entrée brute pour le journal d'audit avant sa
+      *    transformation en majuscules.
+                MOVE GI-NAME TO WS-RAW-INPUT
+
+      *    Convertit l'entrée utilisateur en majuscules pour une
+      *    comparaison uniforme.
+                MOVE FUNCTION UPPER-CASE(GI-NAME) TO GI-NAME
+
+                IF GI-EXIT-REQUESTED
+                    SET VALID-INPUT TO TRUE
+                ELSE
+                    IF GI-NAME = SPACES
+                        DISPLAY "Erreur : le nom ne peut pas etre vide."
+                    ELSE
+                        IF GI-NAME NOT NAME-CHARACTERS
+                            DISPLAY "Erreur : caracteres non valides "
+                                "dans le nom (lettres, espace, - et ' "
+                                "uniquement)."
+                        ELSE
+                            SET VALID-INPUT TO TRUE
+                        END-IF
+                    END-IF
+                END-IF
+           END-PERFORM
+
+      *    Demande le code locale uniquement si l'utilisateur n'a pas
+      *    demandé à quitter.
+           IF NOT GI-EXIT-REQUESTED
+                DISPLAY "Entrez un code locale (FR, EN, ES) : "
+                ACCEPT GI-LOCALE-CODE
+                MOVE FUNCTION UPPER-CASE(GI-LOCALE-CODE)
+                    TO GI-LOCALE-CODE
+                PERFORM RESOLVE-GREETING-TEXT
+           END-IF.
+
+      *    Recherche le texte de salutation correspondant au code
+      *    locale saisi. FR ("Bonjour") reste la valeur par défaut si
+      *    le code est absent ou inconnu, pour préserver le
+      *    comportement d'origine du programme.
+       RESOLVE-GREETING-TEXT.
+           MOVE "Bonjour" TO WS-GREETING-TEXT
+           SET WS-LOCALE-IDX TO 1
+           SEARCH WS-LOCALE-ENTRY
+                AT END
+                    CONTINUE
+                WHEN WS-LOCALE-CODE (WS-LOCALE-IDX) = GI-LOCALE-CODE
+                    MOVE WS-LOCALE-GREETING (WS-LOCALE-IDX)
+                        TO WS-GREETING-TEXT
+           END-SEARCH.
+
+      *    Charge le fichier client CUSTOMER-MASTER en table mémoire
+      *    une fois au démarrage du programme. Le nom client est mis
+      *    en majuscules au chargement car la recherche (LOOKUP-
+      *    CUSTOMER) compare toujours à GI-NAME, qui est toujours en
+      *    majuscules, et la casse d'un fichier alimenté de
+      *    l'extérieur n'est pas garantie. Si CUSTOMER-MASTER n'existe
+      *    pas encore (statut "35"), la table reste simplement vide.
+       LOAD-CUSTOMER-MASTER.
+           OPEN INPUT CUSTOMER-MASTER-FILE
+           IF WS-CUSTMAS-STATUS = "00"
+                PERFORM UNTIL CUSTMAS-EOF OR WS-CUSTOMER-COUNT >= 1000
+                     READ CUSTOMER-MASTER-FILE
+                         AT END
+                             SET CUSTMAS-EOF TO TRUE
+                         NOT AT END
+                             ADD 1 TO WS-CUSTOMER-COUNT
+                             SET WS-CUST-IDX TO WS-CUSTOMER-COUNT
+                             MOVE FUNCTION UPPER-CASE(CM-CUSTOMER-NAME)
+                                 TO WS-CUST-NAME (WS-CUST-IDX)
+                             MOVE CM-CUSTOMER-NUMBER
+                                 TO WS-CUST-NUMBER (WS-CUST-IDX)
+                             MOVE CM-ACCOUNT-STATUS
+                                 TO WS-CUST-STATUS (WS-CUST-IDX)
+                     END-READ
+                END-PERFORM
+                IF NOT CUSTMAS-EOF
+                     SET CUSTMAS-TABLE-OVERFLOW TO TRUE
+                     DISPLAY "ATTENTION : CUSTOMER-MASTER a plus de "
+                         "1000 clients - seuls les 1000 premiers "
+                         "sont chargés, des clients réels peuvent "
+                         "manquer aux recherches."
+                END-IF
+                CLOSE CUSTOMER-MASTER-FILE
+           END-IF.
+
+      *    Recherche le nom saisi (en majuscules) dans la table client.
+      *    Si trouvé, prépare un suffixe avec le numéro client et le
+      *    statut du compte ; sinon, indique que le nom n'est pas
+      *    enregistré.
+       LOOKUP-CUSTOMER.
+           SET CUSTOMER-NOT-FOUND TO TRUE
+           SET WS-CUST-IDX TO 1
+           SEARCH WS-CUSTOMER-ENTRY
+                AT END
+                    CONTINUE
+                WHEN WS-CUST-NAME (WS-CUST-IDX) = GI-NAME
+                    SET CUSTOMER-FOUND TO TRUE
+           END-SEARCH
+
+           IF CUSTOMER-FOUND
+                STRING "(Client #" DELIMITED BY SIZE
+                    WS-CUST-NUMBER (WS-CUST-IDX) DELIMITED BY SIZE
+                    ", statut " DELIMITED BY SIZE
+                    WS-CUST-STATUS (WS-CUST-IDX) DELIMITED BY SIZE
+                    ")" DELIMITED BY SIZE
+                    INTO WS-CUSTOMER-SUFFIX
+           ELSE
+                MOVE "(non enregistré)" TO WS-CUSTOMER-SUFFIX
+           END-IF.
+
+      *    Soumet le nom saisi (en majuscules) au service externe de
+      *    validation de noms avant la salutation. Quand le service
+      *    reconnaît le nom, la salutation utilise l'orthographe
+      *    canonique qu'il renvoie ; sinon, elle reste sur la saisie
+      *    validée localement. Point d'intégration unique vers
+      *    l'annuaire noms/identifiants de l'entreprise, au lieu de
+      *    faire confiance indéfiniment à de la saisie libre.
+       CALL-NAME-VALIDATION-SERVICE.
+           MOVE GI-NAME TO NVR-NAME
+           CALL "nameval" USING NAME-VALIDATION-REQUEST
+                NAME-VALIDATION-RESPONSE
+           IF NVR-NAME-VALID AND NVR-CANONICAL-NAME NOT = SPACES
+                MOVE NVR-CANONICAL-NAME TO WS-GREETING-NAME
+           ELSE
+                MOVE GI-NAME TO WS-GREETING-NAME
+           END-IF.
+
+      *    Détermine l'identifiant de la session courante en relisant
+      *    GREETLOG (s'il existe déjà) pour repartir après le plus
+      *    grand GL-SESSION-ID déjà écrit par une exécution précédente.
+      *    Appelé une seule fois, avant l'OPEN EXTEND, pour que toutes
+      *    les lignes écrites par cette exécution partagent le même
+      *    identifiant et qu'aucune exécution ne réutilise celui d'une
+      *    autre (cf. REVIEW COMMENTS, pour éviter la collision
+      *    observée avec un compteur remis à zéro à chaque lancement).
+       DETERMINE-SESSION-ID.
+           OPEN INPUT GREETLOG-FILE
+           IF WS-GREETLOG-STATUS = "00"
+                PERFORM UNTIL GREETLOG-EOF
+                     READ GREETLOG-FILE
+                         AT END
+                             SET GREETLOG-EOF TO TRUE
+                         NOT AT END
+                             IF GL-SESSION-ID > WS-SESSION-ID
+                                  MOVE GL-SESSION-ID TO WS-SESSION-ID
+                             END-IF
+                     END-READ
+                END-PERFORM
+                CLOSE GREETLOG-FILE
+           END-IF
+           ADD 1 TO WS-SESSION-ID.
+
+      *    Ecrit un enregistrement d'audit pour le passage de boucle
+      *    courant : horodatage, identifiant de session (le même pour
+      *    toutes les lignes de cette exécution), entrée brute et
+      *    entrée mise en majuscules.
+       WRITE-GREETLOG-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE WS-SESSION-ID TO GL-SESSION-ID
+           MOVE WS-TS-DATE    TO GL-LOG-DATE
+           MOVE WS-TS-TIME    TO GL-LOG-TIME
+           MOVE WS-RAW-INPUT  TO GL-RAW-INPUT
+           MOVE GI-NAME    TO GL-UPPER-INPUT
+           WRITE GREETLOG-RECORD.
+
+      *    Met à jour le compteur de salutations, la plage horaire de
+      *    la session et la table des noms distincts (après mise en
+      *    majuscules) utilisés par le rapport de fin de session.
+       UPDATE-SESSION-STATISTICS.
+           ADD 1 TO WS-TOTAL-PROCESSED
+
+           IF WS-TOTAL-PROCESSED = 1
+                MOVE WS-TS-DATE TO WS-FIRST-TS-DATE
+                MOVE WS-TS-TIME TO WS-FIRST-TS-TIME
+           END-IF
+           MOVE WS-TS-DATE TO WS-LAST-TS-DATE
+           MOVE WS-TS-TIME TO WS-LAST-TS-TIME
+
+           MOVE "N" TO WS-DISTINCT-FOUND-SWITCH
+           SET WS-DISTINCT-IDX TO 1
+           SEARCH WS-DISTINCT-TABLE
+                AT END
+                    CONTINUE
+                WHEN WS-DISTINCT-NAME (WS-DISTINCT-IDX) = GI-NAME
+                    SET DISTINCT-NAME-FOUND TO TRUE
+           END-SEARCH
+
+           IF NOT DISTINCT-NAME-FOUND
+                IF WS-DISTINCT-COUNT < 500
+                     ADD 1 TO WS-DISTINCT-COUNT
+                     SET WS-DISTINCT-IDX TO WS-DISTINCT-COUNT
+                     MOVE GI-NAME TO WS-DISTINCT-NAME (WS-DISTINCT-IDX)
+                ELSE
+                     SET DISTINCT-TABLE-OVERFLOW TO TRUE
+                END-IF
+           END-IF.
+
+      *    Ecrit le rapport de fin de session (SUMMARY-RPT) : total de
+      *    noms traités, nombre de noms distincts et plage horaire.
+       WRITE-SESSION-SUMMARY.
+           IF DISTINCT-TABLE-OVERFLOW
+                DISPLAY "ATTENTION : plus de 500 noms distincts dans "
+                    "cette session - SR-DISTINCT-COUNT plafonne à 500 "
+                    "et ne reflète pas le total réel."
+           END-IF
+           OPEN OUTPUT SUMMARY-RPT-FILE
+           MOVE WS-TOTAL-PROCESSED  TO SR-TOTAL-PROCESSED
+           MOVE WS-DISTINCT-COUNT   TO SR-DISTINCT-COUNT
+           MOVE WS-FIRST-TS-DATE    TO SR-FIRST-DATE
+           MOVE WS-FIRST-TS-TIME    TO SR-FIRST-TIME
+           MOVE WS-LAST-TS-DATE     TO SR-LAST-DATE
+           MOVE WS-LAST-TS-TIME     TO SR-LAST-TIME
+           WRITE SUMMARY-RECORD
+           CLOSE SUMMARY-RPT-FILE.
+
+      *    Charge le fichier permanent GREETED-MASTER en table mémoire
+      *    au démarrage du programme, pour le mettre à jour au fil des
+      *    salutations de la session courante. Au tout premier
+      *    démarrage, GREETED-MASTER n'existe pas encore (statut
+      *    "35") : la table reste alors vide, ce qui est le
+      *    comportement attendu plutôt qu'une erreur.
+       LOAD-GREETED-MASTER.
+           OPEN INPUT GREETED-MASTER-FILE
+           IF WS-GREETMAS-STATUS = "00"
+                PERFORM UNTIL GREETMAS-EOF OR WS-GREETED-COUNT >= 1000
+                     READ GREETED-MASTER-FILE
+                         AT END
+                             SET GREETMAS-EOF TO TRUE
+                         NOT AT END
+                             ADD 1 TO WS-GREETED-COUNT
+                             SET WS-GM-IDX TO WS-GREETED-COUNT
+                             MOVE GM-NAME
+                                 TO WS-GM-NAME (WS-GM-IDX)
+                             MOVE GM-FIRST-SEEN-DATE
+                                 TO WS-GM-FIRST-SEEN-DATE (WS-GM-IDX)
+                             MOVE GM-LAST-SEEN-DATE
+                                 TO WS-GM-LAST-SEEN-DATE (WS-GM-IDX)
+                             MOVE GM-GREET-COUNT
+                                 TO WS-GM-GREET-COUNT (WS-GM-IDX)
+                     END-READ
+                END-PERFORM
+                IF NOT GREETMAS-EOF
+                     SET GREETMAS-TABLE-OVERFLOW TO TRUE
+                     DISPLAY "ERREUR : GREETED-MASTER contient plus de "
+                         "1000 enregistrements - la table mémoire ne "
+                         "peut pas tous les charger."
+                END-IF
+                CLOSE GREETED-MASTER-FILE
+           END-IF.
+
+      *    Met à jour l'historique de la personne saluée (en mémoire) :
+      *    date de dernière salutation et compteur pour une personne
+      *    déjà connue, ou nouvelle entrée (première et dernière
+      *    salutation identiques, compteur à 1) sinon.
+       UPDATE-GREETED-MASTER.
+           MOVE "N" TO WS-GREETED-FOUND-SWITCH
+           SET WS-GM-IDX TO 1
+           SEARCH WS-GREETED-ENTRY
+                AT END
+                    CONTINUE
+                WHEN WS-GM-NAME (WS-GM-IDX) = GI-NAME
+                    SET GREETED-NAME-FOUND TO TRUE
+           END-SEARCH
+
+           IF GREETED-NAME-FOUND
+                MOVE WS-TS-DATE TO WS-GM-LAST-SEEN-DATE (WS-GM-IDX)
+                ADD 1 TO WS-GM-GREET-COUNT (WS-GM-IDX)
+           ELSE
+                IF WS-GREETED-COUNT < 1000
+                     ADD 1 TO WS-GREETED-COUNT
+                     SET WS-GM-IDX TO WS-GREETED-COUNT
+                     MOVE GI-NAME TO WS-GM-NAME (WS-GM-IDX)
+                     MOVE WS-TS-DATE
+                         TO WS-GM-FIRST-SEEN-DATE (WS-GM-IDX)
+                     MOVE WS-TS-DATE
+                         TO WS-GM-LAST-SEEN-DATE (WS-GM-IDX)
+                     MOVE 1 TO WS-GM-GREET-COUNT (WS-GM-IDX)
+                ELSE
+                     SET GREETMAS-TABLE-OVERFLOW TO TRUE
+                END-IF
+           END-IF.
+
+      *    Réécrit en totalité le fichier permanent GREETED-MASTER à
+      *    partir de la table mémoire, en fin de programme, pour
+      *    conserver l'historique des personnes saluées d'une
+      *    exécution à l'autre. Si la table mémoire n'a pas pu
+      *    contenir tout l'historique (GREETMAS-TABLE-OVERFLOW, mis à
+      *    "Y" par LOAD-GREETED-MASTER ou UPDATE-GREETED-MASTER), on
+      *    n'écrase surtout PAS le fichier : ce serait tronquer
+      *    silencieusement l'historique existant au-delà de la 1000e
+      *    entrée.
+       REWRITE-GREETED-MASTER.
+           IF GREETMAS-TABLE-OVERFLOW
+                DISPLAY "ERREUR : GREETED-MASTER dépasse la capacité "
+                    "de la table mémoire (1000 entrées) - le fichier "
+                    "n'a pas été réécrit pour éviter de tronquer "
+                    "l'historique existant."
+                MOVE 16 TO RETURN-CODE
+           ELSE
+                OPEN OUTPUT GREETED-MASTER-FILE
+                PERFORM VARYING WS-GM-IDX FROM 1 BY 1
+                        UNTIL WS-GM-IDX > WS-GREETED-COUNT
+                     MOVE WS-GM-NAME (WS-GM-IDX)            TO GM-NAME
+                     MOVE WS-GM-FIRST-SEEN-DATE (WS-GM-IDX)
+                         TO GM-FIRST-SEEN-DATE
+                     MOVE WS-GM-LAST-SEEN-DATE (WS-GM-IDX)
+                         TO GM-LAST-SEEN-DATE
+                     MOVE WS-GM-GREET-COUNT (WS-GM-IDX)
+                         TO GM-GREET-COUNT
+                     WRITE GREETED-MASTER-RECORD
+                END-PERFORM
+                CLOSE GREETED-MASTER-FILE
+           END-IF.
