@@ -0,0 +1,23 @@
+//HELLOBAT JOB (ACCT),'HELLO BATCH',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Nightly batch job: generate personalized greetings for the   *
+//* mailer from a bulk NAMES-IN transaction file. Replaces the   *
+//* interactive console run of HELLOWRD for bulk volumes.        *
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=HELLOWRDBATCH
+//STEPLIB  DD DISP=SHR,DSN=PROD.HELLO.LOADLIB
+//NAMESIN  DD DISP=SHR,DSN=PROD.HELLO.NAMES.IN
+//GREETOUT DD DISP=(MOD,CATLG,CATLG),
+//            DSN=PROD.HELLO.GREET.OUT,
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//* Checkpoint/restart file: kept across steps so a rerun after an
+//* abend resumes after the last checkpointed record instead of
+//* reprocessing NAMES-IN from the top. Cleared automatically by the
+//* program on a normal end-of-job.
+//RESTARTF DD DISP=(MOD,CATLG,CATLG),
+//            DSN=PROD.HELLO.RESTART,
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=56,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
