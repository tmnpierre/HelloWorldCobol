@@ -0,0 +1,133 @@
+      *    *************************************************************
+      *    Variante CICS de hellowrd.
+      *
+      *    Remplace les ACCEPT/DISPLAY console bruts par un veritable
+      *    ecran de saisie BMS (cf. bms/GREETMAP.bms et la copybook de
+      *    map symbolique GREETMAP) : champ nom protege/non protege,
+      *    positionnement du curseur, champ locale, zone de salutation
+      *    protegee, et touche PF3 cablee pour quitter exactement
+      *    comme le faisait la valeur litterale "EXIT" dans la
+      *    condition 88 GI-EXIT-REQUESTED de la version console.
+      *
+      *    Limitation connue : GnuCOBOL (l'outillage utilise dans ce
+      *    depot pour la verification syntaxique) ne dispose pas d'un
+      *    precompilateur CICS et ne peut donc pas traiter les blocs
+      *    EXEC CICS ... END-EXEC ci-dessous. Ce programme a ete
+      *    relu attentivement a la main dans le meme style que le
+      *    reste du shop (pas de traduction vers un dialecte que
+      *    GnuCOBOL accepterait) et doit etre compile avec le
+      *    precompilateur/compilateur CICS-COBOL cible en production.
+      *
+      *    Par souci de simplicite, ce programme reste conversationnel
+      *    (une seule transaction, boucle SEND MAP/RECEIVE MAP) plutot
+      *    que pseudo-conversationnel avec COMMAREA, pour rester le
+      *    plus proche possible de la boucle interactive d'origine.
+      *    *************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. hellocics.
+       AUTHOR. pierre.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+      *    Classe de caracteres acceptes pour un nom (identique aux
+      *    autres variantes de HELLOWRD).
+           CLASS NAME-CHARACTERS IS "A" THRU "Z" "a" THRU "z"
+               " " "-" "'".
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *    Map symbolique generee pour le mapset GREETMAP.
+       COPY GREETMAP.
+
+      *    Table de correspondance code locale -> texte de salutation
+      *    (identique aux autres variantes de HELLOWRD).
+       COPY LOCTAB.
+       01 WS-GREETING-TEXT PIC X(10) VALUE "Bonjour".
+
+       01 WS-EXIT-SWITCH PIC X(01) VALUE "N".
+          88 WS-EXIT-REQUESTED VALUE "Y".
+
+       01 WS-UPPER-NAME PIC A(50).
+       01 WS-UPPER-LOCALE PIC X(02).
+       01 WS-GREETING-LINE PIC X(60).
+       01 WS-CICS-RESP PIC S9(8) COMP.
+
+      *    Valeurs AID standard (EIBAID) fournies par le systeme CICS.
+           COPY DFHAID.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM UNTIL WS-EXIT-REQUESTED
+                PERFORM SEND-GREETING-MAP
+                EXEC CICS RECEIVE
+                     MAP('GREETM1')
+                     MAPSET('GREETMAP')
+                     INTO(GREETM1I)
+                     RESP(WS-CICS-RESP)
+                END-EXEC
+
+                EVALUATE TRUE
+                     WHEN WS-CICS-RESP NOT = DFHRESP(NORMAL)
+                         MOVE "Erreur de saisie ecran - nouvel essai."
+                             TO WS-GREETING-LINE
+                     WHEN EIBAID = DFHPF3
+                         SET WS-EXIT-REQUESTED TO TRUE
+                     WHEN OTHER
+                         PERFORM VALIDATE-AND-GREET
+                END-EVALUATE
+           END-PERFORM
+
+           EXEC CICS RETURN END-EXEC.
+
+      *    Envoie l'ecran GREETM1, avec le texte de salutation courant
+      *    dans la zone protegee GREETO et le curseur positionne sur
+      *    le champ nom.
+       SEND-GREETING-MAP.
+           MOVE WS-GREETING-LINE TO GREETOO
+           EXEC CICS SEND MAP('GREETM1')
+                MAPSET('GREETMAP')
+                FROM(GREETM1O)
+                CURSOR
+                ERASE
+           END-EXEC.
+
+      *    Valide le nom saisi (meme regle que la saisie console),
+      *    resout la langue de salutation a partir du code locale, et
+      *    prepare la ligne de salutation pour le prochain envoi
+      *    d'ecran.
+       VALIDATE-AND-GREET.
+           MOVE FUNCTION UPPER-CASE(NAMEII) TO WS-UPPER-NAME
+           MOVE FUNCTION UPPER-CASE(LOCALEII) TO WS-UPPER-LOCALE
+
+           IF WS-UPPER-NAME = SPACES
+                MOVE "Erreur : le nom ne peut pas etre vide."
+                    TO WS-GREETING-LINE
+           ELSE
+                IF WS-UPPER-NAME NOT NAME-CHARACTERS
+                     MOVE "Erreur : caracteres non valides dans le nom."
+                         TO WS-GREETING-LINE
+                ELSE
+                     PERFORM RESOLVE-GREETING-TEXT
+                     STRING FUNCTION TRIM(WS-GREETING-TEXT)
+                              DELIMITED BY SIZE
+                          " " DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-UPPER-NAME)
+                              DELIMITED BY SIZE
+                          INTO WS-GREETING-LINE
+                END-IF
+           END-IF.
+
+      *    Recherche le texte de salutation correspondant au code
+      *    locale saisi (identique aux autres variantes de HELLOWRD).
+       RESOLVE-GREETING-TEXT.
+           MOVE "Bonjour" TO WS-GREETING-TEXT
+           SET WS-LOCALE-IDX TO 1
+           SEARCH WS-LOCALE-ENTRY
+                AT END
+                    CONTINUE
+                WHEN WS-LOCALE-CODE (WS-LOCALE-IDX) = WS-UPPER-LOCALE
+                    MOVE WS-LOCALE-GREETING (WS-LOCALE-IDX)
+                        TO WS-GREETING-TEXT
+           END-SEARCH.
