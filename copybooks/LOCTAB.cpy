@@ -0,0 +1,14 @@
+      *    Table de correspondance code locale -> texte de salutation.
+      *    FR reste la langue par defaut si le code est absent ou
+      *    inconnu, pour rester compatible avec le comportement
+      *    d'origine du programme ("Bonjour" pour tout le monde).
+       01 WS-LOCALE-TABLE-DATA.
+           05 FILLER PIC X(12) VALUE "FRBonjour   ".
+           05 FILLER PIC X(12) VALUE "ENHello     ".
+           05 FILLER PIC X(12) VALUE "ESHola      ".
+
+       01 WS-LOCALE-TABLE REDEFINES WS-LOCALE-TABLE-DATA.
+           05 WS-LOCALE-ENTRY OCCURS 3 TIMES
+                 INDEXED BY WS-LOCALE-IDX.
+               10 WS-LOCALE-CODE      PIC X(02).
+               10 WS-LOCALE-GREETING  PIC X(10).
