@@ -0,0 +1,12 @@
+      *    Enregistrement du fichier client (CUSTOMER-MASTER), cle par
+      *    nom en majuscules. Utilise pour rattacher une salutation a
+      *    un client reel au lieu d'accepter n'importe quelle chaine.
+      *    Fichier sequentiel charge en table memoire au demarrage et
+      *    consulte par recherche sur le nom (cf. LOOKUP-CUSTOMER).
+       01 CUSTOMER-MASTER-RECORD.
+           05 CM-CUSTOMER-NAME      PIC A(50).
+           05 CM-CUSTOMER-NUMBER    PIC 9(8).
+           05 CM-ACCOUNT-STATUS     PIC X(01).
+              88 CM-STATUS-ACTIVE     VALUE "A".
+              88 CM-STATUS-INACTIVE   VALUE "I".
+              88 CM-STATUS-SUSPENDED  VALUE "S".
