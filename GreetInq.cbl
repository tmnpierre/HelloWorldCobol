@@ -0,0 +1,123 @@
+      *    *************************************************************
+      *    Programme de consultation de l'historique des personnes
+      *    saluees (GREETED-MASTER).
+      *
+      *    Charge le fichier permanent GREETED-MASTER (tenu a jour par
+      *    HELLOWRD, cf. LOAD/UPDATE/REWRITE-GREETED-MASTER) en table
+      *    memoire, puis demande un nom a la console et affiche son
+      *    historique : date de premiere salutation, date de derniere
+      *    salutation et nombre total de salutations - ou un message
+      *    "non trouve" si le nom ne figure pas dans GREETED-MASTER.
+      *
+      *    Saisie repetee jusqu'a ce que l'utilisateur entre "EXIT",
+      *    a l'identique du controle de boucle de HELLOWRD.
+      *    *************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. greetinq.
+       AUTHOR. pierre.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Meme fichier permanent que celui tenu a jour par HELLOWRD.
+           SELECT GREETED-MASTER-FILE ASSIGN TO "GREETMAS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GREETMAS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GREETED-MASTER-FILE.
+           COPY GREETMAS.
+
+       WORKING-STORAGE SECTION.
+      *    WS-GREETMAS-STATUS permet de detecter l'absence du fichier
+      *    (statut "35") : si personne n'a encore ete salue, la table
+      *    reste simplement vide au lieu de faire planter la
+      *    consultation (identique a HELLOWRD).
+       01 WS-GREETMAS-STATUS PIC X(02) VALUE SPACES.
+       01 WS-GREETMAS-EOF-SWITCH PIC X(01) VALUE "N".
+          88 GREETMAS-EOF VALUE "Y".
+
+       01 WS-GREETED-TABLE.
+          05 WS-GREETED-COUNT PIC 9(4) VALUE ZERO.
+          05 WS-GREETED-ENTRY OCCURS 1000 TIMES
+                INDEXED BY WS-GM-IDX.
+             10 WS-GM-NAME             PIC A(50).
+             10 WS-GM-FIRST-SEEN-DATE  PIC 9(8).
+             10 WS-GM-LAST-SEEN-DATE   PIC 9(8).
+             10 WS-GM-GREET-COUNT      PIC 9(6).
+
+       01 WS-GREETED-FOUND-SWITCH PIC X(01).
+          88 GREETED-NAME-FOUND VALUE "Y".
+
+       01 WS-INQUIRY-NAME PIC A(50).
+          88 WS-INQUIRY-EXIT-REQUESTED VALUE "EXIT".
+
+       PROCEDURE DIVISION.
+      *    Charge l'historique existant puis boucle sur la console
+      *    jusqu'a ce que l'utilisateur saisisse "EXIT".
+           PERFORM LOAD-GREETED-MASTER
+
+           PERFORM UNTIL WS-INQUIRY-EXIT-REQUESTED
+                DISPLAY "Entrez un nom a consulter (ou 'EXIT') : "
+                ACCEPT WS-INQUIRY-NAME
+                MOVE FUNCTION UPPER-CASE(WS-INQUIRY-NAME)
+                    TO WS-INQUIRY-NAME
+
+                IF NOT WS-INQUIRY-EXIT-REQUESTED
+                     PERFORM DISPLAY-GREETED-HISTORY
+                END-IF
+           END-PERFORM
+
+           STOP RUN.
+
+      *    Charge le fichier permanent GREETED-MASTER en table
+      *    memoire (identique a HELLOWRD). S'il n'existe pas encore
+      *    (statut "35" - personne n'a jamais ete salue), la table
+      *    reste vide au lieu de provoquer une erreur fatale.
+       LOAD-GREETED-MASTER.
+           OPEN INPUT GREETED-MASTER-FILE
+           IF WS-GREETMAS-STATUS = "00"
+                PERFORM UNTIL GREETMAS-EOF OR WS-GREETED-COUNT >= 1000
+                     READ GREETED-MASTER-FILE
+                         AT END
+                             SET GREETMAS-EOF TO TRUE
+                         NOT AT END
+                             ADD 1 TO WS-GREETED-COUNT
+                             SET WS-GM-IDX TO WS-GREETED-COUNT
+                             MOVE GM-NAME
+                                 TO WS-GM-NAME (WS-GM-IDX)
+                             MOVE GM-FIRST-SEEN-DATE
+                                 TO WS-GM-FIRST-SEEN-DATE (WS-GM-IDX)
+                             MOVE GM-LAST-SEEN-DATE
+                                 TO WS-GM-LAST-SEEN-DATE (WS-GM-IDX)
+                             MOVE GM-GREET-COUNT
+                                 TO WS-GM-GREET-COUNT (WS-GM-IDX)
+                     END-READ
+                END-PERFORM
+                CLOSE GREETED-MASTER-FILE
+           END-IF.
+
+      *    Recherche le nom saisi dans la table et affiche son
+      *    historique, ou un message "non trouve" si absent.
+       DISPLAY-GREETED-HISTORY.
+           MOVE "N" TO WS-GREETED-FOUND-SWITCH
+           SET WS-GM-IDX TO 1
+           SEARCH WS-GREETED-ENTRY
+                AT END
+                    CONTINUE
+                WHEN WS-GM-NAME (WS-GM-IDX) = WS-INQUIRY-NAME
+                    SET GREETED-NAME-FOUND TO TRUE
+           END-SEARCH
+
+           IF GREETED-NAME-FOUND
+                DISPLAY "Premiere salutation : "
+                    WS-GM-FIRST-SEEN-DATE (WS-GM-IDX)
+                DISPLAY "Derniere salutation : "
+                    WS-GM-LAST-SEEN-DATE (WS-GM-IDX)
+                DISPLAY "Nombre de salutations : "
+                    WS-GM-GREET-COUNT (WS-GM-IDX)
+           ELSE
+                DISPLAY "Aucun historique pour ce nom."
+           END-IF.
