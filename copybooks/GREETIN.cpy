@@ -0,0 +1,7 @@
+      *    Entree de salutation : nom de la personne et code pays/
+      *    locale (FR, EN, ES, ...) qui pilote la langue du message de
+      *    salutation. Remplace l'ancien USER-INPUT a plat.
+       01 GREETING-INPUT.
+           05 GI-NAME               PIC A(50).
+              88 GI-EXIT-REQUESTED  VALUE "EXIT".
+           05 GI-LOCALE-CODE        PIC X(02).
