@@ -0,0 +1,252 @@
+      *    *************************************************************
+      *    Variante batch de hellowrd.
+      *
+      *    Lit les noms depuis le fichier sequentiel NAMES-IN (au lieu
+      *    d'un ACCEPT console), ecrit une ligne de salutation par
+      *    enregistrement dans le rapport GREETOUT, et s'arrete
+      *    naturellement en fin de fichier au lieu d'attendre la saisie
+      *    de "EXIT" - pour permettre l'execution en job batch nocturne
+      *    (cf. jcl/HELLOBAT.jcl) plutot qu'a la console.
+      *
+      *    Reprise sur incident : tous les WS-CHECKPOINT-INTERVAL
+      *    enregistrements, un checkpoint (compteur + derniere cle
+      *    traitee) est ecrit dans RESTART-FILE. Au demarrage, si un
+      *    checkpoint existe, NAMES-IN est repositionne et le
+      *    traitement reprend apres le dernier enregistrement traite
+      *    au lieu de tout retraiter depuis le debut.
+      *
+      *    Chaque enregistrement NAMES-IN porte aussi un code locale
+      *    (cf. copybook NAMEREC) qui pilote la langue du message de
+      *    salutation via la table LOCTAB, a l'identique du programme
+      *    interactif.
+      *    *************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. hellowrdbatch.
+       AUTHOR. pierre.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+      *    Classe de caracteres acceptes pour un nom : lettres, espace,
+      *    trait d'union et apostrophe (identique au programme
+      *    interactif).
+           CLASS NAME-CHARACTERS IS "A" THRU "Z" "a" THRU "z"
+               " " "-" "'".
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NAMES-IN-FILE ASSIGN TO "NAMESIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT GREETOUT-FILE ASSIGN TO "GREETOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GREETOUT-STATUS.
+
+      *    Fichier de checkpoint/restart : un seul enregistrement tenu
+      *    a jour, reecrit a chaque checkpoint.
+           SELECT RESTART-FILE ASSIGN TO "RESTARTF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NAMES-IN-FILE.
+           COPY NAMEREC.
+
+       FD  GREETOUT-FILE.
+       01 GREETOUT-RECORD PIC X(80).
+
+       FD  RESTART-FILE.
+           COPY RESTCKPT.
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-SWITCH PIC X(01) VALUE "N".
+          88 END-OF-NAMES VALUE "Y".
+
+       01 WS-RECORD-COUNT PIC 9(6) VALUE ZERO.
+       01 WS-UPPER-NAME PIC A(50).
+       01 WS-UPPER-LOCALE PIC X(02).
+
+      *    Table de correspondance code locale -> texte de salutation
+      *    (identique au programme interactif).
+       COPY LOCTAB.
+       01 WS-GREETING-TEXT PIC X(10) VALUE "Bonjour".
+
+       01 WS-NAME-VALID-SWITCH PIC X(01).
+          88 WS-NAME-VALID VALUE "Y".
+          88 WS-NAME-INVALID VALUE "N".
+
+      *    Detecte l'absence de GREETOUT au redemarrage (statut "35") :
+      *    si le rapport de l'execution interrompue a ete supprime,
+      *    on le recree avec OPEN OUTPUT au lieu d'abandonner sur une
+      *    erreur fatale a l'OPEN EXTEND (meme principe que
+      *    CHECK-FOR-RESTART pour RESTART-FILE).
+       01 WS-GREETOUT-STATUS PIC X(02) VALUE SPACES.
+
+      *    Zone de controle du checkpoint/restart.
+       01 WS-RESTART-STATUS PIC X(02) VALUE SPACES.
+       01 WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 50.
+
+       01 WS-RESTART-SWITCH PIC X(01) VALUE "N".
+          88 RESTART-FOUND VALUE "Y".
+
+       01 WS-ALREADY-PROCESSED PIC 9(6) VALUE ZERO.
+       01 WS-SKIP-COUNT PIC 9(6) VALUE ZERO.
+
+      *    Cle (nom) du dernier enregistrement traite avant l'incident,
+      *    lue dans le checkpoint, et cle du dernier enregistrement
+      *    reellement ignore au redemarrage : comparees en fin de
+      *    SKIP-PROCESSED-RECORDS pour verifier que NAMES-IN n'a pas
+      *    change entre l'incident et la reprise (cf. REVIEW COMMENTS
+      *    req 003) avant de faire confiance au seul compteur.
+       01 WS-EXPECTED-LAST-KEY PIC A(50) VALUE SPACES.
+       01 WS-LAST-SKIPPED-KEY PIC A(50) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM INITIALIZE-BATCH
+
+           PERFORM UNTIL END-OF-NAMES
+                READ NAMES-IN-FILE
+                    AT END
+                        SET END-OF-NAMES TO TRUE
+                    NOT AT END
+                        PERFORM PROCESS-NAME-RECORD
+                END-READ
+           END-PERFORM
+
+           PERFORM TERMINATE-BATCH
+           STOP RUN.
+
+       INITIALIZE-BATCH.
+           PERFORM CHECK-FOR-RESTART
+           OPEN INPUT NAMES-IN-FILE
+           IF RESTART-FOUND
+                OPEN EXTEND GREETOUT-FILE
+                IF WS-GREETOUT-STATUS = "35"
+                     OPEN OUTPUT GREETOUT-FILE
+                END-IF
+                PERFORM SKIP-PROCESSED-RECORDS
+           ELSE
+                OPEN OUTPUT GREETOUT-FILE
+           END-IF.
+
+      *    Recherche un checkpoint d'une execution precedente. Si
+      *    RESTART-FILE existe et contient un enregistrement, on
+      *    reprend apres le dernier enregistrement traite au lieu de
+      *    retraiter le fichier NAMES-IN depuis le debut.
+       CHECK-FOR-RESTART.
+           OPEN INPUT RESTART-FILE
+           IF WS-RESTART-STATUS = "00"
+                READ RESTART-FILE
+                    AT END
+                        CONTINUE
+                    NOT AT END
+                        MOVE RST-LAST-COUNT TO WS-ALREADY-PROCESSED
+                        MOVE RST-LAST-KEY TO WS-EXPECTED-LAST-KEY
+                        SET RESTART-FOUND TO TRUE
+                END-READ
+                CLOSE RESTART-FILE
+           END-IF.
+
+      *    Repositionne NAMES-IN en relisant et en ignorant les
+      *    enregistrements deja traites lors de l'execution precedente.
+      *    Verifie ensuite que le dernier enregistrement ignore porte
+      *    bien la cle du checkpoint (RST-LAST-KEY) : si NAMES-IN a ete
+      *    regenere ou modifie entre l'incident et la reprise, le seul
+      *    compteur ne le detecterait pas et le job reprendrait
+      *    silencieusement au mauvais endroit.
+       SKIP-PROCESSED-RECORDS.
+           MOVE ZERO TO WS-SKIP-COUNT
+           PERFORM UNTIL WS-SKIP-COUNT >= WS-ALREADY-PROCESSED
+                   OR END-OF-NAMES
+                READ NAMES-IN-FILE
+                    AT END
+                        SET END-OF-NAMES TO TRUE
+                    NOT AT END
+                        MOVE NI-NAME TO WS-LAST-SKIPPED-KEY
+                END-READ
+                ADD 1 TO WS-SKIP-COUNT
+           END-PERFORM
+           MOVE WS-ALREADY-PROCESSED TO WS-RECORD-COUNT
+
+           IF NOT END-OF-NAMES
+                   AND WS-LAST-SKIPPED-KEY NOT = WS-EXPECTED-LAST-KEY
+                DISPLAY "ERREUR : NAMES-IN ne correspond plus au "
+                    "checkpoint (cle attendue '"
+                    FUNCTION TRIM(WS-EXPECTED-LAST-KEY)
+                    "', trouvee '"
+                    FUNCTION TRIM(WS-LAST-SKIPPED-KEY)
+                    "') - reprise annulee."
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+           END-IF.
+
+      *    Traite un enregistrement NAMES-IN : rejette les entrees
+      *    vides ou invalides (meme regle que la saisie interactive) et
+      *    ecrit une ligne de salutation pour les entrees valides.
+       PROCESS-NAME-RECORD.
+           ADD 1 TO WS-RECORD-COUNT
+           MOVE FUNCTION UPPER-CASE(NI-NAME) TO WS-UPPER-NAME
+           MOVE FUNCTION UPPER-CASE(NI-LOCALE-CODE) TO WS-UPPER-LOCALE
+
+           MOVE SPACES TO GREETOUT-RECORD
+           SET WS-NAME-VALID TO TRUE
+           IF WS-UPPER-NAME = SPACES
+                SET WS-NAME-INVALID TO TRUE
+           ELSE
+                IF WS-UPPER-NAME NOT NAME-CHARACTERS
+                     SET WS-NAME-INVALID TO TRUE
+                END-IF
+           END-IF
+
+           IF WS-NAME-INVALID
+                STRING "REJET : entree invalide au record "
+                    WS-RECORD-COUNT DELIMITED BY SIZE
+                    INTO GREETOUT-RECORD
+           ELSE
+                PERFORM RESOLVE-GREETING-TEXT
+                STRING FUNCTION TRIM(WS-GREETING-TEXT) DELIMITED BY SIZE
+                    " " DELIMITED BY SIZE
+                    FUNCTION TRIM(WS-UPPER-NAME) DELIMITED BY SIZE
+                    INTO GREETOUT-RECORD
+           END-IF
+           WRITE GREETOUT-RECORD
+
+           IF FUNCTION MOD(WS-RECORD-COUNT, WS-CHECKPOINT-INTERVAL) = 0
+                PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+      *    Recherche le texte de salutation correspondant au code
+      *    locale de l'enregistrement courant. FR ("Bonjour") reste la
+      *    valeur par defaut si le code est absent ou inconnu.
+       RESOLVE-GREETING-TEXT.
+           MOVE "Bonjour" TO WS-GREETING-TEXT
+           SET WS-LOCALE-IDX TO 1
+           SEARCH WS-LOCALE-ENTRY
+                AT END
+                    CONTINUE
+                WHEN WS-LOCALE-CODE (WS-LOCALE-IDX) = WS-UPPER-LOCALE
+                    MOVE WS-LOCALE-GREETING (WS-LOCALE-IDX)
+                        TO WS-GREETING-TEXT
+           END-SEARCH.
+
+      *    Ecrit (ou reecrit) le checkpoint courant : nombre
+      *    d'enregistrements traites et cle du dernier enregistrement.
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE
+           MOVE WS-RECORD-COUNT TO RST-LAST-COUNT
+           MOVE NI-NAME TO RST-LAST-KEY
+           WRITE RESTART-RECORD
+           CLOSE RESTART-FILE.
+
+      *    Efface le checkpoint en fin de run normale : la prochaine
+      *    execution repart du debut du fichier NAMES-IN.
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE
+           CLOSE RESTART-FILE.
+
+       TERMINATE-BATCH.
+           CLOSE NAMES-IN-FILE GREETOUT-FILE
+           PERFORM CLEAR-CHECKPOINT.
