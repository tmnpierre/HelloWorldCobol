@@ -0,0 +1,41 @@
+***********************************************************************
+* BMS MAPSET: GREETMAP
+* Ecran de saisie pour la variante CICS de HELLOWRD (cf. HelloCics.cbl)
+* Champ nom protege/non protege, code locale, zone de salutation
+* protegee, et touche PF3 cablee pour quitter comme le faisait la
+* valeur litterale "EXIT" dans la boucle console (condition 88
+* EXIT-LOOP / GI-EXIT-REQUESTED).
+***********************************************************************
+GREETMAP DFHMSD TYPE=&SYSPARM,                                         X
+               MODE=INOUT,                                             X
+               LANG=COBOL,                                             X
+               STORAGE=AUTO,                                           X
+               TIOAPFX=YES,                                            X
+               CTRL=FREEKB
+*
+GREETM1  DFHMDI SIZE=(24,80),                                          X
+               LINE=1,                                                 X
+               COLUMN=1
+*
+         DFHMDF POS=(01,30),LENGTH=20,ATTRB=(PROT,BRT),                X
+               INITIAL='HELLOWRD - GREETING'
+*
+         DFHMDF POS=(03,02),LENGTH=15,ATTRB=(PROT),                    X
+               INITIAL='ENTER NAME :'
+NAMEI    DFHMDF POS=(03,20),LENGTH=50,ATTRB=(UNPROT,IC,FSET),          X
+               INITIAL=' '
+*
+         DFHMDF POS=(04,02),LENGTH=25,ATTRB=(PROT),                    X
+               INITIAL='ENTER LOCALE (FR/EN/ES) :'
+LOCALEI  DFHMDF POS=(04,30),LENGTH=2,ATTRB=(UNPROT,FSET),              X
+               INITIAL='  '
+*
+         DFHMDF POS=(06,02),LENGTH=10,ATTRB=(PROT),                    X
+               INITIAL='GREETING :'
+GREETO   DFHMDF POS=(06,13),LENGTH=60,ATTRB=(PROT,BRT)
+*
+         DFHMDF POS=(08,02),LENGTH=40,ATTRB=(PROT),                    X
+               INITIAL='PF3=EXIT  ENTER=SEND'
+*
+         DFHMSD TYPE=FINAL
+         END
