@@ -0,0 +1,72 @@
+      *    Symbolic map generee par l'assemblage du mapset BMS
+      *    GREETMAP (bms/GREETMAP.bms), saisie a la main dans ce depot
+      *    de demonstration en l'absence d'assembleur BMS disponible.
+      *    Layout standard DFHMDF : longueur (L), flag (F), attribut
+      *    (A, cote sortie uniquement) puis donnee (I en entree,
+      *    O en sortie). SEND MAP/RECEIVE MAP correlent le mapset
+      *    physique a la map symbolique par POSITION, pas par nom : un
+      *    triplet L/F/I (ou L/A/O) est donc reserve ici pour CHAQUE
+      *    DFHMDF du .bms, y compris les cinq champs sans nom (titre,
+      *    les trois libelles et la ligne d'aide PF3), dans le meme
+      *    ordre et avec les memes longueurs que le source BMS.
+       01 GREETM1I.
+      *    Titre (BMS LENGTH=20).
+           05 FILLER             PIC S9(4) COMP.
+           05 FILLER             PIC X.
+           05 FILLER             PIC X(20).
+      *    "ENTER NAME :" (BMS LENGTH=15).
+           05 FILLER             PIC S9(4) COMP.
+           05 FILLER             PIC X.
+           05 FILLER             PIC X(15).
+           05 NAMEIL             PIC S9(4) COMP.
+           05 NAMEIF             PIC X.
+           05 NAMEII             PIC X(50).
+      *    "ENTER LOCALE (FR/EN/ES) :" (BMS LENGTH=25).
+           05 FILLER             PIC S9(4) COMP.
+           05 FILLER             PIC X.
+           05 FILLER             PIC X(25).
+           05 LOCALEIL           PIC S9(4) COMP.
+           05 LOCALEIF           PIC X.
+           05 LOCALEII           PIC X(02).
+      *    "GREETING :" (BMS LENGTH=10).
+           05 FILLER             PIC S9(4) COMP.
+           05 FILLER             PIC X.
+           05 FILLER             PIC X(10).
+           05 GREETOL            PIC S9(4) COMP.
+           05 GREETOF            PIC X.
+           05 GREETOI            PIC X(60).
+      *    "PF3=EXIT  ENTER=SEND" (BMS LENGTH=40).
+           05 FILLER             PIC S9(4) COMP.
+           05 FILLER             PIC X.
+           05 FILLER             PIC X(40).
+
+       01 GREETM1O REDEFINES GREETM1I.
+      *    Titre.
+           05 FILLER             PIC X(2).
+           05 FILLER             PIC X.
+           05 FILLER             PIC X(20).
+      *    "ENTER NAME :".
+           05 FILLER             PIC X(2).
+           05 FILLER             PIC X.
+           05 FILLER             PIC X(15).
+           05 FILLER             PIC X(2).
+           05 NAMEOA             PIC X.
+           05 NAMEOO             PIC X(50).
+      *    "ENTER LOCALE (FR/EN/ES) :".
+           05 FILLER             PIC X(2).
+           05 FILLER             PIC X.
+           05 FILLER             PIC X(25).
+           05 FILLER             PIC X(2).
+           05 LOCALEOA           PIC X.
+           05 LOCALEOO           PIC X(02).
+      *    "GREETING :".
+           05 FILLER             PIC X(2).
+           05 FILLER             PIC X.
+           05 FILLER             PIC X(10).
+           05 FILLER             PIC X(2).
+           05 GREETOA            PIC X.
+           05 GREETOO            PIC X(60).
+      *    "PF3=EXIT  ENTER=SEND".
+           05 FILLER             PIC X(2).
+           05 FILLER             PIC X.
+           05 FILLER             PIC X(40).
