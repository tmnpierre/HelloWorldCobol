@@ -0,0 +1,10 @@
+      *    Enregistrement du journal d'audit des salutations (GREETLOG).
+      *    Une ligne est ecrite a chaque passage dans la boucle
+      *    principale pour tracer qui a execute le programme, quand,
+      *    et quel nom a ete saisi.
+       01 GREETLOG-RECORD.
+           05 GL-SESSION-ID        PIC 9(6).
+           05 GL-LOG-DATE          PIC 9(8).
+           05 GL-LOG-TIME          PIC 9(6).
+           05 GL-RAW-INPUT         PIC A(50).
+           05 GL-UPPER-INPUT       PIC A(50).
