@@ -0,0 +1,78 @@
+      *    *************************************************************
+      *    Service externe de validation de noms (sous-programme).
+      *
+      *    Simule un appel a l'annuaire noms/identifiants de
+      *    l'entreprise : reçoit un nom en requête (NAME-VALIDATION-
+      *    REQUEST), renvoie un indicateur valide/invalide et une
+      *    orthographe canonique (NAME-VALIDATION-RESPONSE, cf.
+      *    copybook NAMEVAL). Appelé par HELLOWRD (CALL-NAME-
+      *    VALIDATION-SERVICE) pour offrir un point d'intégration
+      *    unique plutôt que d'accepter indéfiniment de la saisie
+      *    libre non vérifiée.
+      *
+      *    Règle de validation appliquée ici (stub) : un nom non vide
+      *    est considéré comme reconnu par l'annuaire, et son
+      *    orthographe canonique est la forme "Première Lettre En
+      *    Majuscule" de chaque mot. Un nom vide est rejeté.
+      *
+      *    Construction : HELLOWRD appelle ce sous-programme par
+      *    CALL "nameval" (littéral en minuscules). Sur un système de
+      *    fichiers sensible à la casse, le module dynamique produit
+      *    par `cobc -m` doit donc impérativement s'appeler
+      *    nameval.so (nameval.dll sous Windows) - PAS NameVal.so,
+      *    qui est le nom que cobc produit par défaut à partir du nom
+      *    de ce fichier source. Compiler avec :
+      *        cobc -m -std=ibm -I copybooks -o nameval.so NameVal.cbl
+      *    *************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. nameval.
+       AUTHOR. pierre.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-CANONICAL-WORK PIC A(50).
+       01 WS-CHAR-IDX PIC 9(2).
+       01 WS-CAPITALIZE-NEXT-SWITCH PIC X(01) VALUE "Y".
+          88 CAPITALIZE-NEXT-CHAR VALUE "Y".
+
+       LINKAGE SECTION.
+       COPY NAMEVAL.
+
+       PROCEDURE DIVISION USING NAME-VALIDATION-REQUEST
+               NAME-VALIDATION-RESPONSE.
+       MAIN-PARA.
+           IF NVR-NAME = SPACES
+                SET NVR-NAME-INVALID TO TRUE
+                MOVE SPACES TO NVR-CANONICAL-NAME
+           ELSE
+                SET NVR-NAME-VALID TO TRUE
+                PERFORM BUILD-CANONICAL-SPELLING
+                MOVE WS-CANONICAL-WORK TO NVR-CANONICAL-NAME
+           END-IF
+
+           GOBACK.
+
+      *    Construit l'orthographe canonique "Première Lettre En
+      *    Majuscule" du nom reçu : tout le nom est mis en minuscules,
+      *    puis la première lettre de chaque mot (premier caractère,
+      *    ou caractère suivant un espace) est remise en majuscule.
+       BUILD-CANONICAL-SPELLING.
+           MOVE FUNCTION LOWER-CASE(NVR-NAME) TO WS-CANONICAL-WORK
+           SET CAPITALIZE-NEXT-CHAR TO TRUE
+
+           PERFORM VARYING WS-CHAR-IDX FROM 1 BY 1
+                   UNTIL WS-CHAR-IDX > 50
+                IF WS-CANONICAL-WORK (WS-CHAR-IDX:1) = SPACE
+                     SET CAPITALIZE-NEXT-CHAR TO TRUE
+                ELSE
+                     IF CAPITALIZE-NEXT-CHAR
+                          MOVE FUNCTION UPPER-CASE
+                               (WS-CANONICAL-WORK (WS-CHAR-IDX:1))
+                               TO WS-CANONICAL-WORK (WS-CHAR-IDX:1)
+                          MOVE "N" TO WS-CAPITALIZE-NEXT-SWITCH
+                     END-IF
+                END-IF
+           END-PERFORM.
