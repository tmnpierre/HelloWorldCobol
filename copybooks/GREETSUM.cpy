@@ -0,0 +1,9 @@
+      *    Enregistrement du rapport de fin de session (SUMMARY-RPT) :
+      *    volumes traites et plage horaire de la session.
+       01 SUMMARY-RECORD.
+           05 SR-TOTAL-PROCESSED    PIC 9(6).
+           05 SR-DISTINCT-COUNT     PIC 9(6).
+           05 SR-FIRST-DATE         PIC 9(8).
+           05 SR-FIRST-TIME         PIC 9(6).
+           05 SR-LAST-DATE          PIC 9(8).
+           05 SR-LAST-TIME          PIC 9(6).
